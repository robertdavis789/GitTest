@@ -0,0 +1,90 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CWXTSUBC.
+      ******************************************************************
+      *                                                                *
+      ******      C O M P U W A R E   C O R P O R A T I O N       ******
+      *                                                                *
+      *  PROGRAM CALCULATES COMMISSION FOR A SALES OR MANAGEMENT       *
+      *  EMPLOYEE BASED ON EMPLOYEE TYPE, REGION AND SALES AMOUNT.      *
+      *  THE RATE USED IS LOOKED UP IN COMMISSION-RATE-TABLE BELOW     *
+      *  SO THE RATE SCHEDULE CAN BE REVIEWED AND MAINTAINED WITHOUT   *
+      *  HAVING TO READ THE SEARCH LOGIC THAT APPLIES IT.  THE RATE    *
+      *  CODE THAT MATCHED IS RETURNED ALONGSIDE THE COMMISSION SO     *
+      *  THE CALLING PROGRAM CAN PRINT IT FOR AUDIT.                   *
+      *                                                                *
+      *  CALLED BY  - WBCI1206                                         *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+********
+********  COMMISSION RATE TABLE KEYED BY EMPLOYEE TYPE (S OR M) AND
+********  REGION (1-4).  RATE-PCT IS THE PERCENTAGE OF SALES PAID AS
+********  COMMISSION.  RATE-CODE IS RETURNED TO THE CALLER FOR
+********  PRINTING ON THE COMPENSATION AND REGIONAL SALES REPORTS.
+********
+       01  COMMISSION-RATE-DATA.
+           05  FILLER   PIC X(9)  VALUE 'S1080SR01'.
+           05  FILLER   PIC X(9)  VALUE 'S2075SR02'.
+           05  FILLER   PIC X(9)  VALUE 'S3085SR03'.
+           05  FILLER   PIC X(9)  VALUE 'S4070SR04'.
+           05  FILLER   PIC X(9)  VALUE 'M1030MR01'.
+           05  FILLER   PIC X(9)  VALUE 'M2025MR02'.
+           05  FILLER   PIC X(9)  VALUE 'M3035MR03'.
+           05  FILLER   PIC X(9)  VALUE 'M4020MR04'.
+       01  COMMISSION-RATE-TABLE REDEFINES COMMISSION-RATE-DATA.
+           05  CRT-ENTRY               OCCURS 8 TIMES
+                                        INDEXED BY CRT-IX.
+               10  CRT-EMP-TYPE         PIC X.
+               10  CRT-EMP-REGION       PIC 9.
+               10  CRT-RATE-PCT         PIC V999.
+               10  CRT-RATE-CODE        PIC X(4).
+********
+       01  SWITCHES.
+           05  RATE-FOUND-SW           PIC X  VALUE 'N'.
+               88  RATE-FOUND                 VALUE 'Y'.
+       LINKAGE SECTION.
+       01  COMM-EMP-TYPE               PIC X.
+       01  COMM-EMP-REGION             PIC 9.
+       01  COMM-CALC-SALES             PIC 9(6)V99.
+       01  COMM-CALC-COMMISSION        PIC 9(5)V99    COMP-3.
+       01  COMM-RATE-CODE              PIC X(4).
+*********
+       PROCEDURE DIVISION USING COMM-EMP-TYPE
+                                 COMM-EMP-REGION
+                                 COMM-CALC-SALES
+                                 COMM-CALC-COMMISSION
+                                 COMM-RATE-CODE.
+      *                                                                *
+      ******      0000-MAINLINE                                   ******
+      *                                                                *
+      ******************************************************************
+       0000-MAINLINE.
+           MOVE 0 TO COMM-CALC-COMMISSION.
+           MOVE 'NONE' TO COMM-RATE-CODE.
+           PERFORM 1000-FIND-RATE.
+           GOBACK.
+*********
+*********  SEARCH THE RATE TABLE FOR AN ENTRY MATCHING THE CALLER'S
+*********  EMPLOYEE TYPE AND REGION.  WHEN ONE IS FOUND, COMMISSION
+*********  IS CALCULATED AND THE RATE CODE IS RETURNED TO THE CALLER.
+*********
+       1000-FIND-RATE.
+           MOVE 'N' TO RATE-FOUND-SW.
+           PERFORM 1100-SEARCH-ENTRY
+               VARYING CRT-IX FROM 1 BY 1
+               UNTIL CRT-IX > 8
+               OR RATE-FOUND.
+           IF RATE-FOUND
+               SET CRT-IX DOWN BY 1
+               COMPUTE COMM-CALC-COMMISSION ROUNDED =
+                   COMM-CALC-SALES * CRT-RATE-PCT (CRT-IX)
+               MOVE CRT-RATE-CODE (CRT-IX) TO COMM-RATE-CODE
+           END-IF.
+*********
+       1100-SEARCH-ENTRY.
+           IF CRT-EMP-TYPE (CRT-IX) = COMM-EMP-TYPE
+               AND CRT-EMP-REGION (CRT-IX) = COMM-EMP-REGION
+               MOVE 'Y' TO RATE-FOUND-SW
+           END-IF.
