@@ -32,6 +32,21 @@
            SELECT REPORT-FILE2  ASSIGN TO RPTFILE2.
            SELECT EMPSTAT-FILE  ASSIGN TO EMPSTAT.
            SELECT INP-FILE ASSIGN TO EMPINP.
+      ******************************************************************
+      *  SUSPENSE-FILE CATCHES EMPLOYEES WHOSE REGION CODE DID NOT     *
+      *  MATCH ONE OF THE 4 VALID REGIONS, SO DATA ENTRY CAN CORRECT   *
+      *  AND RESUBMIT THEM INSTEAD OF THEM SILENTLY FALLING OUT OF     *
+      *  THE EMPLOYEE COMPENSATION REPORT.                             *
+      ******************************************************************
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPFILE.
+      ******************************************************************
+      *  PRIOR-EMPSTAT-FILE IS LAST CYCLE'S EMPSTAT-FILE OUTPUT.  JCL  *
+      *  BINDS THIS DD AND EMPSTAT TO A DATED OR GDG GENERATION SERIES*
+      *  SO EACH RUN CAN BE COMPARED AGAINST THE CYCLE BEFORE IT.      *
+      ******************************************************************
+           SELECT PRIOR-EMPSTAT-FILE ASSIGN TO PRVSTAT.
+           SELECT STATUS-XCPT-FILE   ASSIGN TO STATXCPT.
+           SELECT RECON-FILE         ASSIGN TO RECONRPT.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE
@@ -58,11 +73,30 @@
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
-       01  REPORT-RECORD2             PIC X(80).
+       01  REPORT-RECORD2             PIC X(132).
        FD  INP-FILE
            RECORD CONTAINS 60 CHARACTERS
            RECORDING MODE IS F.
        01  SALES-INPUT PIC X(60).
+       FD  SUSPENSE-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  SUSPENSE-RECORD            PIC X(80).
+       FD  PRIOR-EMPSTAT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  PRIOR-STAT-DATA            PIC X(80).
+       FD  STATUS-XCPT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  XCPT-RECORD                PIC X(80).
+       FD  RECON-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  RECON-RECORD               PIC X(80).
        WORKING-STORAGE SECTION.
            EXEC SQL INCLUDE SQLCA END-EXEC.
       ******************************************************************
@@ -131,6 +165,12 @@
       ******************************************************************
        COPY EMPC.
        COPY STATC.
+      ******************************************************************
+      * PRIOR-EMPLOYEE-STATUS IS THE SAME LAYOUT AS EMPLOYEE-STATUS,   *
+      * HOLDING THE PRIOR RUN'S RECORD READ FROM PRIOR-EMPSTAT-FILE SO *
+      * 0200-COMPARE-STATUS CAN DETECT A WITHHOLDING STATUS CHANGE.    *
+      ******************************************************************
+       COPY STATC REPLACING EMPLOYEE-STATUS BY PRIOR-EMPLOYEE-STATUS.
  *    ************************************************************
        01  WS-SYSUT1-STATUS           PIC XX       VALUE '  '.
        01  WS-SALES-RECORD            PIC X(60).
@@ -142,6 +182,12 @@
                88  END-OF-FILE                     VALUE 'Y'.
                88  NOT-END-OF-FILE                 VALUE 'N'.
 
+       01  STATUS-COMPARE-SWITCHES.
+           05  CURR-STAT-EOF-SW       PIC X        VALUE 'N'.
+               88  CURR-STAT-EOF                   VALUE 'Y'.
+           05  PRIOR-STAT-EOF-SW      PIC X        VALUE 'N'.
+               88  PRIOR-STAT-EOF                  VALUE 'Y'.
+
        01  SQLERROR.
            05  FILLER                 PIC X(29)
                    VALUE '*** SQL ERROR DETECTED ***'.
@@ -201,18 +247,24 @@
                88  GOOD-PARM                       VALUE 'N'.
            05  END-OF-MONTH-SW        PIC X        VALUE 'N'.
                88  END-OF-MONTH                    VALUE 'Y'.
+           05  CWXTDATE-EOM-DISCARD   PIC X        VALUE 'N'.
+           05  TABLE-OVERFLOW-SW      PIC X        VALUE 'N'.
+               88  TABLE-OVERFLOW                  VALUE 'Y'.
        01  COUNTERS.
            05  PAGE-COUNT             PIC 9(3)     VALUE 1.
            05  EMP-LINE-COUNT         PIC S99      VALUE +56.
            05  REG-LINE-COUNT         PIC S99      VALUE +56.
-           05  START-NUMBER           PIC 999.
-           05  RECORDS-READ           PIC 999      VALUE 0.
-           05  NORTH-COUNT            PIC 9(2)     VALUE 0.
-           05  SOUTH-COUNT            PIC 9(2)     VALUE 0.
-           05  EAST-COUNT             PIC 9(2)     VALUE 0.
-           05  WEST-COUNT             PIC 9(2)     VALUE 0.
+           05  START-NUMBER           PIC 9(5).
+           05  RECORDS-READ           PIC 9(5)     VALUE 0.
+           05  HOLD-TABLE-MAX-EMP     PIC 9(3)     VALUE 200.
+           05  NORTH-COUNT            PIC 9(3)     VALUE 0.
+           05  SOUTH-COUNT            PIC 9(3)     VALUE 0.
+           05  EAST-COUNT             PIC 9(3)     VALUE 0.
+           05  WEST-COUNT             PIC 9(3)     VALUE 0.
            05  ALT-COUNT              PIC 999999 VALUE 0.
+           05  ALT-NOTFOUND-COUNT     PIC 999999 VALUE 0.
            05  ALT-TOTAL              PIC 9(9) COMP-3 VALUE 0.
+           05  WS-FETCH-SQLCODE       USAGE BINARY-LONG VALUE 0.
        01  REGION-SUB                 PIC 9        VALUE 0.
        01  YRS-OF-SERVICE             PIC 99       VALUE 0.
        01  TODAYS-DATE                PIC X(6).
@@ -228,7 +280,7 @@
        01  HOLD-TABLE.
            05  HOLD-AREA        OCCURS 4 TIMES
                                 INDEXED BY REG-IX.
-               10  HOLD-LINE    OCCURS 20 TIMES
+               10  HOLD-LINE    OCCURS 200 TIMES
                                 INDEXED BY HOLD-IX.
                    15  HOLD-NAME               PIC X(15).
                    15  HOLD-REGION             PIC X(5).
@@ -240,7 +292,9 @@
                        20  HOLD-HIRE-DD        PIC 9(2).
                    15  HOLD-WAGES              PIC 9(5)V99.
                    15  HOLD-OT                 PIC 9(5)V99.
+                   15  HOLD-DT                 PIC 9(5)V99.
                    15  HOLD-COMM               PIC 9(5)V99.
+                   15  HOLD-RATE-CODE          PIC X(4).
                    15  HOLD-TOTAL              PIC 9(5)V99.
 ********
 ********  STORES THE NAME OF EACH REGION
@@ -272,8 +326,10 @@
 ********
        01  CALC-COMMISSION-FIELDS.
            05  EMP-TYPE              PIC X.
+           05  CALC-EMP-REGION       PIC 9                 VALUE 0.
            05  CALC-SALES            PIC 9(6)V99           VALUE 0.
            05  CALC-COMMISSION       PIC 9(5)V99  COMP-3   VALUE 0.
+           05  CALC-RATE-CODE        PIC X(4)              VALUE SPACES.
 ********
 ********  ACCUMULATORS USED FOR CALCULATING HOURLY EMPLOYEE WAGES,
 ********  TOTAL EMPLOYEE COMPENSATION (SALARY PLUS COMMISSION OR
@@ -300,6 +356,8 @@
        01  OVERTIME-FIELDS.
            05  OT-AMOUNT             PIC 9(5)V99    COMP-3.
            05  OT-HOURS              PIC 9(2).
+           05  DT-AMOUNT             PIC 9(5)V99    COMP-3.
+           05  DT-HOURS              PIC 9(2).
 ********
 ********  EMPLOYEE RECORD WORK-AREA.  EMPLOYEE DATA IS REDEFINED
 ********  BASED ON ONE OF THE 3 EMPLOYEE TYPES, HOURLY, SALES OR
@@ -382,9 +440,13 @@
            05  FILLER      PIC X(6)      VALUE 'SALARY'.
            05  FILLER      PIC X(3)      VALUE SPACES.
            05  FILLER      PIC X(3)      VALUE 'O/T'.
-           05  FILLER      PIC X(3)      VALUE SPACES.
+           05  FILLER      PIC X(11)     VALUE SPACES.
+           05  FILLER      PIC X(3)      VALUE 'D/T'.
+           05  FILLER      PIC X          VALUE SPACES.
            05  FILLER      PIC X(10)     VALUE 'COMMISSION'.
-           05  FILLER      PIC X(4)      VALUE SPACES.
+           05  FILLER      PIC X(3)      VALUE SPACES.
+           05  FILLER      PIC X(4)      VALUE 'RATE'.
+           05  FILLER      PIC X(6)      VALUE SPACES.
            05  FILLER      PIC X(5)      VALUE 'TOTAL'.
        01  EMPLOYEE-DTL.
            05  FILLER                  PIC X         VALUE SPACES.
@@ -405,14 +467,18 @@
            05  EMP-DTL-WAGES           PIC ZZZZ9.99.
            05  FILLER                  PIC X         VALUE SPACES.
            05  EMP-DTL-OT              PIC ZZZZ9.99.
-           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  FILLER                  PIC X(3)      VALUE SPACES.
+           05  EMP-DTL-DT              PIC ZZZZ9.99.
+           05  FILLER                  PIC X(3)      VALUE SPACES.
            05  EMP-DTL-COMM            PIC ZZZZ9.99.
-           05  FILLER                  PIC X         VALUE SPACES.
+           05  FILLER                  PIC X(3)      VALUE SPACES.
+           05  EMP-DTL-RATE-CODE       PIC X(4).
+           05  FILLER                  PIC X(3)      VALUE SPACES.
            05  EMP-DTL-TOTAL           PIC ZZZZ9.99.
        01  EMP-TOTAL-DTL.
            05  FILLER            PIC X(4)      VALUE SPACES.
            05  FILLER            PIC X(5)      VALUE 'TOTAL'.
-           05  FILLER            PIC X(61)     VALUE SPACES.
+           05  FILLER            PIC X(82)     VALUE SPACES.
            05  EMP-GRAND-TOTAL   PIC ZZZZZZ9.99.
 *********
 *********  REGIONAL SALES REPORT
@@ -443,7 +509,9 @@
            05  FILLER      PIC X(6)   VALUE 'SALARY'.
            05  FILLER      PIC X(5)   VALUE SPACES.
            05  FILLER      PIC X(10)  VALUE 'COMMISSION'.
-           05  FILLER      PIC X(3)   VALUE SPACES.
+           05  FILLER      PIC X(2)   VALUE SPACES.
+           05  FILLER      PIC X(4)   VALUE 'RATE'.
+           05  FILLER      PIC X(2)   VALUE SPACES.
            05  FILLER      PIC X(5)   VALUE 'TOTAL'.
            05  FILLER      PIC X(9)   VALUE SPACES.
        01  REGION-DETAIL.
@@ -457,7 +525,8 @@
            05  REG-DTL-SALARY     PIC ZZZ9.99.
            05  FILLER             PIC X(5)      VALUE SPACES.
            05  REG-DTL-COMM       PIC ZZZZ9.99.
-           05  FILLER             PIC X(3)      VALUE SPACES.
+           05  FILLER             PIC X(4)      VALUE SPACES.
+           05  REG-DTL-RATE-CODE  PIC X(4).
            05  REG-DTL-TOTAL      PIC ZZZZ9.99.
            05  FILLER             PIC X         VALUE SPACES.
            05  REG-DTL-COMMENT    PIC X(5).
@@ -472,9 +541,68 @@
 *********
        01  ERROR-LINE             PIC X(80).
 *********
+*********  SUSPENSE RECORD FOR EMPLOYEES WITH AN INVALID REGION CODE
+*********
+       01  SUSPENSE-DETAIL.
+           05  SUSP-EMP-NUM          PIC 9(5).
+           05  FILLER                PIC X          VALUE SPACES.
+           05  SUSP-EMP-NAME         PIC X(15).
+           05  FILLER                PIC X          VALUE SPACES.
+           05  SUSP-BAD-REGION       PIC 9.
+           05  FILLER                PIC X          VALUE SPACES.
+           05  SUSP-MESSAGE          PIC X(37)
+               VALUE 'INVALID REGION CODE - SEE DATA ENTRY'.
+           05  FILLER                PIC X(19)      VALUE SPACES.
+*********
+*********  EXCEPTION RECORD WHEN AN EMPLOYEE'S WITHHOLDING STATUS
+*********  CHANGED FROM THE PRIOR RUN TO THIS RUN
+*********
+       01  XCPT-DETAIL.
+           05  FILLER                PIC X          VALUE SPACES.
+           05  XCPT-EMP-NUM          PIC X(5).
+           05  FILLER                PIC X(2)       VALUE SPACES.
+           05  XCPT-EMP-NAME         PIC X(15).
+           05  FILLER                PIC X(2)       VALUE SPACES.
+           05  FILLER               PIC X(12)      VALUE 'CHANGED FROM'.
+           05  FILLER                PIC X          VALUE SPACES.
+           05  XCPT-OLD-STATUS       PIC X(8).
+           05  FILLER                PIC X(4)       VALUE ' TO '.
+           05  XCPT-NEW-STATUS       PIC X(8).
+           05  FILLER                PIC X(22)      VALUE SPACES.
+*********
+*********  RECONCILIATION DETAIL LINE - RVIICHK ROW VS. RVIIEMP ROW
+*********
+       01  RECON-DETAIL.
+           05  FILLER                PIC X          VALUE SPACES.
+           05  RECON-EMPNO           PIC X(5).
+           05  FILLER                PIC X          VALUE SPACES.
+           05  FILLER                PIC X(3)       VALUE 'AY='.
+           05  RECON-ALT-YTD         PIC ZZZZZZZ9.99.
+           05  FILLER                PIC X          VALUE SPACES.
+           05  FILLER                PIC X(3)       VALUE 'CY='.
+           05  RECON-YTD             PIC ZZZZZZZ9.99.
+           05  FILLER                PIC X          VALUE SPACES.
+           05  FILLER                PIC X(3)       VALUE 'AM='.
+           05  RECON-ALT-MAX         PIC ZZZZZZZ9.99.
+           05  FILLER                PIC X          VALUE SPACES.
+           05  FILLER                PIC X(3)       VALUE 'CM='.
+           05  RECON-MAX             PIC ZZZZZZZ9.99.
+           05  FILLER                PIC X(14)      VALUE SPACES.
+*********
+*********  REPORTS AN EMPNO THAT RVIICHK CARRIES BUT RVIIEMP DOES
+*********  NOT - THE RECONCILIATION SELECT RETURNED SQLCODE +100.
+*********
+       01  RECON-NOTFOUND-DETAIL.
+           05  FILLER                PIC X          VALUE SPACES.
+           05  RECON-NF-EMPNO        PIC X(5).
+           05  FILLER                PIC X(2)       VALUE SPACES.
+           05  FILLER                PIC X(35)
+               VALUE 'IN RVIICHK BUT NOT FOUND IN RVIIEMP'.
+           05  FILLER                PIC X(37)      VALUE SPACES.
+*********
 *********  BLANK LINE TO CONTROL SPACING OF REPORTS
 *********
-       01  BLANK-LINE             PIC X(80)   VALUE SPACES.
+       01  BLANK-LINE             PIC X(132)  VALUE SPACES.
 *********
        01  LOOP-COUNTER           PIC 99.
        01  LOOP-SO-FAR            PIC 99 VALUE 0.
@@ -529,11 +657,40 @@
                FROM RVIICHK
                END-EXEC.
 
+      ******************************************************************
+      *  PARMINFO IS THE MVS EXECUTE PARM PASSED TO THIS PROGRAM.      *
+      *  PARM-LTH IS THE HALFWORD LENGTH OF WHATEVER WAS CODED ON THE  *
+      *  JCL PARM= KEYWORD.  THE FIELDS AFTER LOOP-CNT ARE OPTIONAL -  *
+      *  THEY ARE ONLY PRESENT WHEN PARM-LTH IS LONG ENOUGH TO COVER   *
+      *  THEM, SO EVERY REFERENCE TO THEM MUST BE GUARDED BY A LENGTH  *
+      *  TEST AGAINST PARM-LTH BEFORE IT IS USED.                      *
+      *                                                                *
+      *      PARM-RUN-MODE      'C' RUNS THE EMPLOYEE COMPENSATION    *
+      *                         AND REGIONAL SALES REPORTS (0000-     *
+      *                         MAINLINE) IN ADDITION TO THE DB2       *
+      *                         WITHHOLDING CHECK THAT ALWAYS RUNS.    *
+      *      PARM-RESTART-NUM   5 DIGIT NUMBER.  WHEN PRESENT, THE     *
+      *                         COMPENSATION RUN SKIPS INPUT RECORDS   *
+      *                         UNTIL IT HAS READ THIS MANY OF THEM,   *
+      *                         SO A FAILED RUN CAN BE RESTARTED AT    *
+      *                         THE RECORD FOLLOWING THE LAST ONE      *
+      *                         SUCCESSFULLY PROCESSED.                *
+      *      PARM-EOM-FLAG      'Y' TELLS THE RUN TO TREAT TODAY AS    *
+      *                         END-OF-MONTH FOR THE REGIONAL SALES    *
+      *                         REPORT.  THIS IS A DELIBERATE          *
+      *                         SCHEDULING DECISION, NOT A BY-PRODUCT  *
+      *                         OF WHATEVER DATE CWXTDATE RETURNS.     *
+      ******************************************************************
        LINKAGE SECTION.
        01  PARMINFO.
            03  PARM-LTH           PIC S9(4) COMP.
            03  LOOP-FILL          PIC X.
            03  LOOP-CNT           PIC X(2).
+           03  PARM-RUN-MODE      PIC X.
+               88  RUN-MODE-COMPENSATION    VALUE 'C'.
+           03  PARM-RESTART-NUM   PIC X(5).
+           03  PARM-EOM-FLAG      PIC X.
+               88  PARM-REQUESTED-END-OF-MONTH  VALUE 'Y'.
 
        PROCEDURE DIVISION USING PARMINFO.
            CALL RVII0080.
@@ -545,6 +702,7 @@
            PERFORM 0100-PROCESS
                UNTIL END-OF-FILE.
            PERFORM 0900-CLOSE.
+           PERFORM 0200-COMPARE-STATUS.
            MOVE 'N' TO EOF-SW.
 *******    PERFORM 0999-OPEN.
 *******    PERFORM 0888-STAT-INPUT.
@@ -556,12 +714,82 @@
 
 
 *********
-*********  IF YOU WANT THIS DEMO TO EXECUTE CWXTCOB1
-*********  UNCOMMENT THE FOLLOWING PERFORM.
+*********  0000-MAINLINE PRODUCES THE EMPLOYEE COMPENSATION AND
+*********  REGIONAL SALES REPORTS.  IT ONLY RUNS WHEN THE CALLER
+*********  CODED PARM-RUN-MODE = 'C' ON THE JCL PARM= KEYWORD.
 *********
-*********  PERFORM 0000-MAINLINE.
+           IF PARM-LTH NOT LESS THAN 4 AND RUN-MODE-COMPENSATION
+               PERFORM 0000-MAINLINE
+           END-IF.
            GOBACK.
 *********
+*********
+
+*********
+*********  COMPARE TODAY'S EMPSTAT-FILE (JUST WRITTEN ABOVE) AGAINST
+*********  THE PRIOR RUN'S COPY OF THE SAME FILE.  BOTH FILES ARE IN
+*********  ASCENDING EMPLOYEE NUMBER SEQUENCE, SO THIS IS A STANDARD
+*********  MATCH-MERGE: WHEN THE KEYS ARE EQUAL THE TWO STATUSES ARE
+*********  COMPARED; WHEN THEY ARE NOT EQUAL THE FILE WITH THE LOWER
+*********  KEY IS ADVANCED UNTIL THE KEYS CAN BE COMPARED AGAIN.  ANY
+*********  EMPLOYEE NOT ON THE PRIOR FILE HAS NOTHING TO COMPARE
+*********  AGAINST AND IS SKIPPED, NOT REPORTED AS A CHANGE.
+*********
+       0200-COMPARE-STATUS.
+           OPEN INPUT  EMPSTAT-FILE.
+           OPEN INPUT  PRIOR-EMPSTAT-FILE.
+           OPEN OUTPUT STATUS-XCPT-FILE.
+           MOVE 'N' TO CURR-STAT-EOF-SW.
+           MOVE 'N' TO PRIOR-STAT-EOF-SW.
+           PERFORM 0210-READ-CURRENT.
+           PERFORM 0220-READ-PRIOR.
+           PERFORM 0230-MATCH-STATUS
+               UNTIL CURR-STAT-EOF.
+           CLOSE EMPSTAT-FILE.
+           CLOSE PRIOR-EMPSTAT-FILE.
+           CLOSE STATUS-XCPT-FILE.
+*********
+       0210-READ-CURRENT.
+           READ EMPSTAT-FILE INTO EMPLOYEE-STATUS
+               AT END
+                   MOVE 'Y' TO CURR-STAT-EOF-SW.
+*********
+       0220-READ-PRIOR.
+           READ PRIOR-EMPSTAT-FILE INTO PRIOR-EMPLOYEE-STATUS
+               AT END
+                   MOVE 'Y' TO PRIOR-STAT-EOF-SW.
+*********
+       0230-MATCH-STATUS.
+           EVALUATE TRUE
+               WHEN PRIOR-STAT-EOF
+                   PERFORM 0210-READ-CURRENT
+               WHEN EMP-NUMBER OF EMPLOYEE-STATUS =
+                    EMP-NUMBER OF PRIOR-EMPLOYEE-STATUS
+                   PERFORM 0240-CHECK-STATUS-CHANGE
+                   PERFORM 0210-READ-CURRENT
+                   PERFORM 0220-READ-PRIOR
+               WHEN EMP-NUMBER OF EMPLOYEE-STATUS <
+                    EMP-NUMBER OF PRIOR-EMPLOYEE-STATUS
+                   PERFORM 0210-READ-CURRENT
+               WHEN OTHER
+                   PERFORM 0220-READ-PRIOR
+           END-EVALUATE.
+*********
+       0240-CHECK-STATUS-CHANGE.
+           IF EMP-STATUS OF PRIOR-EMPLOYEE-STATUS = 'ACTIVE'
+              AND (EMP-STATUS OF EMPLOYEE-STATUS = 'COMPLETE'
+                   OR EMP-STATUS OF EMPLOYEE-STATUS = 'INVALID')
+               PERFORM 0250-WRITE-EXCEPTION
+           END-IF.
+*********
+       0250-WRITE-EXCEPTION.
+           MOVE SPACES TO XCPT-DETAIL.
+           MOVE EMP-NUMBER OF EMPLOYEE-STATUS TO XCPT-EMP-NUM.
+           MOVE EMP-LAST-NAME OF EMPLOYEE-STATUS TO XCPT-EMP-NAME.
+           MOVE EMP-STATUS OF PRIOR-EMPLOYEE-STATUS TO XCPT-OLD-STATUS.
+           MOVE EMP-STATUS OF EMPLOYEE-STATUS TO XCPT-NEW-STATUS.
+           WRITE XCPT-RECORD FROM XCPT-DETAIL.
+*********
 *********
 
        0111-PROCESS.
@@ -571,18 +799,67 @@
 *********
 
        DO-A-LOT-OF-SQL.
+           OPEN OUTPUT RECON-FILE.
            EXEC SQL OPEN ALT-CURSOR END-EXEC.
            PERFORM 0100-FETCH
                UNTIL SQLCODE NOT = 0.
            EXEC SQL CLOSE ALT-CURSOR END-EXEC.
+           CLOSE RECON-FILE.
 *********
+*********  0100-FETCH PERFORMS A SECOND SQL STATEMENT (VIA
+*********  0150-RECONCILE-ALT-ROW) AFTER THE FETCH.  SQLCODE IS SAVED
+*********  OFF IMMEDIATELY AFTER THE FETCH AND RESTORED JUST BEFORE
+*********  RETURNING, SO THE PERFORM UNTIL SQLCODE NOT = 0 GOVERNING
+*********  THIS LOOP KEEPS TESTING THE FETCH'S RESULT AND NOT THE
+*********  RECONCILIATION SELECT'S RESULT.
 *********
-
        0100-FETCH.
            ADD 1 TO ALT-TOTAL.
            EXEC SQL FETCH ALT-CURSOR INTO
                :DCLALT3
            END-EXEC.
+           MOVE SQLCODE TO WS-FETCH-SQLCODE.
+           IF WS-FETCH-SQLCODE = 0
+               PERFORM 0150-RECONCILE-ALT-ROW
+           END-IF.
+           MOVE WS-FETCH-SQLCODE TO SQLCODE.
+*********
+*********  RVIICHK (THE ALTERNATE WITHHOLDING TABLE) IS RECONCILED
+*********  AGAINST RVIIEMP (THE WITHHOLDING TABLE 0100-PROCESS USES)
+*********  SO ANY ROW WHERE THE TWO TABLES HAVE FALLEN OUT OF SYNC IS
+*********  REPORTED RATHER THAN SILENTLY FETCHED AND DISCARDED.  AN
+*********  EMPNO RVIICHK HAS THAT RVIIEMP DOES NOT (SQLCODE +100) IS
+*********  REPORTED TOO - IT IS NOT DROPPED JUST BECAUSE THERE IS NO
+*********  RVIIEMP ROW TO COMPARE IT AGAINST.
+*********
+       0150-RECONCILE-ALT-ROW.
+           EXEC SQL
+               SELECT  YTDSAL,   MAXNATL
+               INTO   :YTDSAL,  :MAXNATL
+               FROM RVIIEMP
+               WHERE EMPNO = :ALTEMP
+               FETCH FIRST ROW ONLY
+           END-EXEC.
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                   IF YTDSAL NOT = ALTYTD OR MAXNATL NOT = ALTMAX
+                       ADD 1 TO ALT-COUNT
+                       MOVE SPACES TO RECON-DETAIL
+                       MOVE ALTEMP TO RECON-EMPNO
+                       MOVE ALTYTD TO RECON-ALT-YTD
+                       MOVE YTDSAL TO RECON-YTD
+                       MOVE ALTMAX TO RECON-ALT-MAX
+                       MOVE MAXNATL TO RECON-MAX
+                       WRITE RECON-RECORD FROM RECON-DETAIL
+                   END-IF
+               WHEN SQLCODE = +100
+                   ADD 1 TO ALT-NOTFOUND-COUNT
+                   MOVE SPACES TO RECON-NOTFOUND-DETAIL
+                   MOVE ALTEMP TO RECON-NF-EMPNO
+                   WRITE RECON-RECORD FROM RECON-NOTFOUND-DETAIL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
 
 
       *                                                                *
@@ -598,7 +875,7 @@
       ******************************************************************
        0100-PROCESS.
            MOVE SPACES TO DCLLAB3.
-           MOVE SPACES TO EMP-NOTE.
+           MOVE SPACES TO EMP-NOTE OF EMPLOYEE-STATUS.
            MOVE EMP-NUMBER OF EMPLOYEE-MASTER-FILE TO
                EMP-NUMBER OF EMPLOYEE-STATUS.
            MOVE EMP-LAST-NAME OF EMPLOYEE-MASTER-FILE TO
@@ -623,23 +900,24 @@
                  COMPUTE YTD-WITHHOLD ROUNDED = YTDSAL *
                       EMP-NATL-TAX-WITHOLD-PCT / 100
                  IF YTD-WITHHOLD < MAXNATL
-                    MOVE 'ACTIVE ' TO EMP-STATUS
+                    MOVE 'ACTIVE ' TO EMP-STATUS OF EMPLOYEE-STATUS
                     MOVE YTD-WITHHOLD TO CURRENT-WITHHOLD
                     MOVE MAXNATL TO MAX-WITHHOLD
-                    MOVE ACTIVE-NOTE TO EMP-NOTE
+                    MOVE ACTIVE-NOTE TO EMP-NOTE OF EMPLOYEE-STATUS
                  ELSE
-                    MOVE 'COMPLETE' TO EMP-STATUS
+                    MOVE 'COMPLETE' TO EMP-STATUS OF EMPLOYEE-STATUS
                  END-IF
               WHEN SQLCODE = +100
-                 MOVE 'INVALID '  TO EMP-STATUS
-                 MOVE '*** NO MATCHING ENTRY ***' TO EMP-NOTE
+                 MOVE 'INVALID '  TO EMP-STATUS OF EMPLOYEE-STATUS
+                 MOVE '*** NO MATCHING ENTRY ***'
+                     TO EMP-NOTE OF EMPLOYEE-STATUS
               WHEN SQLCODE NOT = 0 AND NOT = +100
-                 MOVE 'INVALID' TO EMP-STATUS
+                 MOVE 'INVALID' TO EMP-STATUS OF EMPLOYEE-STATUS
                  MOVE SQLCODE TO SQLECODE
-                 MOVE SQLERROR TO EMP-NOTE
+                 MOVE SQLERROR TO EMP-NOTE OF EMPLOYEE-STATUS
            END-EVALUATE.
 
-*********  WRITE REPORT-RECORD FROM EMPLOYEE-STATUS.
+           WRITE EMPLOYEE-RECORD OF EMPSTAT-FILE FROM EMPLOYEE-STATUS.
            CALL RVWKEVAL.
            CALL RVWKEVAL.
            CALL RVWKEVAL.
@@ -671,11 +949,13 @@
        0900-OPEN.
            OPEN INPUT  EMPLOYEE-FILE.
            OPEN INPUT INP-FILE.
+           OPEN OUTPUT EMPSTAT-FILE.
 *********  OPEN OUTPUT REPORT-FILE.
 *********
 *********
        0900-CLOSE.
            CLOSE EMPLOYEE-FILE.
+           CLOSE EMPSTAT-FILE.
 *********  CLOSE REPORT-FILE.
 *********
 *********
@@ -724,24 +1004,36 @@
                        WRITE REPORT-RECORD2 FROM ERROR-LINE.
            PERFORM 8000-READ-INPUT.
 *********
-*********  CALCULATE TYPE H (HOURLY) EMPLOYEE COMPENSATION.  ANY
-*********  EMPLOYEE WITH MORE THAN 40 HOURS RECEIVES OVERTIME COMPUTED
-*********  AT 1.5 TIMES THEIR HOURLY RATE.  ONCE EMPLOYEE COMPENSATION
-*********  IS CALCULATED, IT IS STORED IN A HOLD TABLE.  THE DATA IN
-*********  THE HOLD TABLE IS USED FOR PRINTING THE EMPLOYEE COMPENSATION
-*********  REPORT.
+*********  CALCULATE TYPE H (HOURLY) EMPLOYEE COMPENSATION.  HOURS 41
+*********  THROUGH 60 ARE PAID AS OVERTIME AT 1.5 TIMES THE HOURLY
+*********  RATE; ANY HOURS BEYOND 60 ARE PAID AS DOUBLE-TIME AT 2.0
+*********  TIMES THE HOURLY RATE AND BROKEN OUT SEPARATELY SO THE
+*********  TWO TIERS CAN BE AUDITED INDEPENDENTLY.  ONCE EMPLOYEE
+*********  COMPENSATION IS CALCULATED, IT IS STORED IN A HOLD TABLE.
+*********  THE DATA IN THE HOLD TABLE IS USED FOR PRINTING THE
+*********  EMPLOYEE COMPENSATION REPORT.
 *********
        2000-PROCESS-HOURLY.
-               MOVE ZERO TO OT-AMOUNT.
-           IF WA-EMP-HOURS GREATER THAN 40
+           MOVE ZERO TO OT-AMOUNT.
+           MOVE ZERO TO DT-AMOUNT.
+           IF WA-EMP-HOURS GREATER THAN 60
                COMPUTE EMP-WAGES = WA-EMP-RATE * 40
-               COMPUTE OT-HOURS  = WA-EMP-HOURS - 40
+               MOVE 20 TO OT-HOURS
                COMPUTE OT-AMOUNT = OT-HOURS * (WA-EMP-RATE * 1.5)
+               COMPUTE DT-HOURS  = WA-EMP-HOURS - 60
+               COMPUTE DT-AMOUNT = DT-HOURS * (WA-EMP-RATE * 2.0)
            ELSE
-               COMPUTE EMP-WAGES = WA-EMP-HOURS * WA-EMP-RATE.
-           COMPUTE EMP-COMPENSATION = EMP-WAGES + OT-AMOUNT.
+               IF WA-EMP-HOURS GREATER THAN 40
+                   COMPUTE EMP-WAGES = WA-EMP-RATE * 40
+                   COMPUTE OT-HOURS  = WA-EMP-HOURS - 40
+                   COMPUTE OT-AMOUNT = OT-HOURS * (WA-EMP-RATE * 1.5)
+               ELSE
+                   COMPUTE EMP-WAGES = WA-EMP-HOURS * WA-EMP-RATE
+               END-IF
+           END-IF.
+           COMPUTE EMP-COMPENSATION = EMP-WAGES + OT-AMOUNT + DT-AMOUNT.
            ADD EMP-COMPENSATION TO GRAND-TOTAL-EMP.
-           CALL 'CWXTDATE' USING END-OF-MONTH-SW
+           CALL 'CWXTDATE' USING CWXTDATE-EOM-DISCARD
                                  YRS-OF-SERVICE
                                  TODAYS-DATE
                                  WA-EMP-HIRE-DATE.
@@ -771,15 +1063,18 @@
               MOVE WA-SALES-AMOUNT  TO CALC-SALES
               MOVE 0 TO CALC-COMMISSION
               MOVE 'S' TO EMP-TYPE
+              MOVE WA-EMP-REGION TO CALC-EMP-REGION
               CALL 'CWXTSUBC' USING EMP-TYPE,
+                                    CALC-EMP-REGION,
                                     CALC-SALES,
-                                    CALC-COMMISSION
+                                    CALC-COMMISSION,
+                                    CALC-RATE-CODE
            ELSE
               MOVE 'UH-OH' TO REGION-COMMENT (WA-EMP-REGION).
            COMPUTE EMP-COMPENSATION = WA-SALES-SALARY +
                                       CALC-COMMISSION.
            ADD  EMP-COMPENSATION TO GRAND-TOTAL-EMP.
-           CALL 'CWXTDATE' USING END-OF-MONTH-SW
+           CALL 'CWXTDATE' USING CWXTDATE-EOM-DISCARD
                                  YRS-OF-SERVICE
                                  TODAYS-DATE
                                  WA-EMP-HIRE-DATE.
@@ -796,12 +1091,12 @@
 *********
 *********  SALES AND HOURLY EMPLOYEE DATA IS STORED IN A HOLD TABLE FOR
 *********  PRINTING OF EMPLOYEE COMPENSATION REPORT.  THE HOLD TABLE IS
-*********  A TWO-DIMENSIONAL TABLE AND HOLDS DATA FOR A MAXIMUM OF 20
-*********  EMPLOYEES.
+*********  A TWO-DIMENSIONAL TABLE AND HOLDS DATA FOR A MAXIMUM OF
+*********  HOLD-TABLE-MAX-EMP (200) EMPLOYEES PER REGION.
 *********
        5000-STORE-EMPLOYEE-DETAIL.
            PERFORM 5100-SET-INDEX.
-           IF VALID-REGION
+           IF VALID-REGION AND NOT TABLE-OVERFLOW
                MOVE WA-EMP-NAME TO HOLD-NAME (REG-IX, HOLD-IX)
                MOVE REGION-ID (WA-EMP-REGION)
                                 TO HOLD-REGION (REG-IX, HOLD-IX)
@@ -814,11 +1109,52 @@
                IF HOURLY
                   MOVE EMP-WAGES TO HOLD-WAGES (REG-IX, HOLD-IX)
                   MOVE OT-AMOUNT TO HOLD-OT (REG-IX, HOLD-IX)
+                  MOVE DT-AMOUNT TO HOLD-DT (REG-IX, HOLD-IX)
+                  MOVE SPACES TO HOLD-RATE-CODE (REG-IX, HOLD-IX)
                ELSE
                   MOVE WA-SALES-SALARY
                                  TO HOLD-WAGES (REG-IX, HOLD-IX)
                   MOVE CALC-COMMISSION
-                                 TO HOLD-COMM (REG-IX, HOLD-IX).
+                                 TO HOLD-COMM (REG-IX, HOLD-IX)
+                  MOVE CALC-RATE-CODE
+                                 TO HOLD-RATE-CODE (REG-IX, HOLD-IX)
+                  MOVE ZERO TO HOLD-DT (REG-IX, HOLD-IX)
+               END-IF
+           END-IF.
+           IF TABLE-OVERFLOW
+               PERFORM 5060-WRITE-OVERFLOW-MESSAGE
+           END-IF.
+           IF INVALID-REGION
+               PERFORM 5050-WRITE-SUSPENSE-RECORD
+           END-IF.
+*********
+*********  AN EMPLOYEE WHOSE REGION CODE DID NOT MATCH ONE OF THE 4
+*********  VALID REGIONS IS WRITTEN TO THE SUSPENSE FILE INSTEAD OF
+*********  SIMPLY BEING DROPPED FROM THE EMPLOYEE COMPENSATION REPORT.
+*********
+       5050-WRITE-SUSPENSE-RECORD.
+           MOVE SPACES TO SUSPENSE-DETAIL.
+           MOVE WA-EMP-NUM TO SUSP-EMP-NUM.
+           MOVE WA-EMP-NAME TO SUSP-EMP-NAME.
+           MOVE WA-EMP-REGION TO SUSP-BAD-REGION.
+           WRITE SUSPENSE-RECORD FROM SUSPENSE-DETAIL.
+*********
+*********  THE HOLD TABLE HAS A FIXED CAPACITY PER REGION.  IF A
+*********  REGION FILLS ITS SLICE OF THE TABLE, FURTHER EMPLOYEES IN
+*********  THAT REGION ARE LEFT OUT OF THE HOLD TABLE (AND THEREFORE
+*********  OUT OF THE EMPLOYEE COMPENSATION REPORT) RATHER THAN
+*********  OVERWRITING ADJACENT STORAGE, AND AN ERROR MESSAGE IS
+*********  WRITTEN SO THE CONDITION DOES NOT GO UNNOTICED.
+*********
+       5060-WRITE-OVERFLOW-MESSAGE.
+           MOVE SPACES TO ERROR-LINE.
+           STRING ' *** HOLD TABLE FULL FOR REGION ' WA-EMP-REGION
+                  ' - EMPLOYEE ' WA-EMP-NUM
+                  ' SKIPPED FROM COMPENSATION REPORT *** '
+                  DELIMITED BY SIZE
+                  INTO ERROR-LINE
+           END-STRING.
+           WRITE REPORT-RECORD2 FROM ERROR-LINE.
 *********
 *********  SET THE REGION INDEX BASED ON EMPLOYEE REGION ID AND
 *********  SEQUENTIALLY INCREMENT HOLD INDEX WITHIN EACH REGION.
@@ -828,23 +1164,44 @@
 *********
        5100-SET-INDEX.
            MOVE 'N' TO REGION-ERROR-SW.
+           MOVE 'N' TO TABLE-OVERFLOW-SW.
            IF NORTH
-               ADD 1 TO NORTH-COUNT
-               SET HOLD-IX TO NORTH-COUNT
+               IF NORTH-COUNT < HOLD-TABLE-MAX-EMP
+                   ADD 1 TO NORTH-COUNT
+                   SET HOLD-IX TO NORTH-COUNT
+               ELSE
+                   MOVE 'Y' TO TABLE-OVERFLOW-SW
+               END-IF
            ELSE
                IF SOUTH
-                   ADD 1 TO SOUTH-COUNT
-                   SET HOLD-IX TO SOUTH-COUNT
+                   IF SOUTH-COUNT < HOLD-TABLE-MAX-EMP
+                       ADD 1 TO SOUTH-COUNT
+                       SET HOLD-IX TO SOUTH-COUNT
+                   ELSE
+                       MOVE 'Y' TO TABLE-OVERFLOW-SW
+                   END-IF
                ELSE
                    IF EAST
-                       ADD 1 TO EAST-COUNT
-                       SET HOLD-IX TO EAST-COUNT
+                       IF EAST-COUNT < HOLD-TABLE-MAX-EMP
+                           ADD 1 TO EAST-COUNT
+                           SET HOLD-IX TO EAST-COUNT
+                       ELSE
+                           MOVE 'Y' TO TABLE-OVERFLOW-SW
+                       END-IF
                    ELSE
                        IF WEST
-                           ADD 1 TO WEST-COUNT
-                           SET HOLD-IX TO WEST-COUNT
+                           IF WEST-COUNT < HOLD-TABLE-MAX-EMP
+                               ADD 1 TO WEST-COUNT
+                               SET HOLD-IX TO WEST-COUNT
+                           ELSE
+                               MOVE 'Y' TO TABLE-OVERFLOW-SW
+                           END-IF
                        ELSE
-                           MOVE 'Y' TO REGION-ERROR-SW.
+                           MOVE 'Y' TO REGION-ERROR-SW
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
            IF VALID-REGION
                SET REG-IX TO WA-EMP-REGION.
 *********
@@ -888,7 +1245,9 @@
            MOVE HOLD-YEARS  (REG-IX, HOLD-IX) TO EMP-DTL-YRS-OF-SERVICE.
            MOVE HOLD-WAGES  (REG-IX, HOLD-IX) TO EMP-DTL-WAGES.
            MOVE HOLD-OT     (REG-IX, HOLD-IX) TO EMP-DTL-OT.
+           MOVE HOLD-DT     (REG-IX, HOLD-IX) TO EMP-DTL-DT.
            MOVE HOLD-COMM   (REG-IX, HOLD-IX) TO EMP-DTL-COMM.
+           MOVE HOLD-RATE-CODE (REG-IX, HOLD-IX) TO EMP-DTL-RATE-CODE.
            MOVE HOLD-TOTAL  (REG-IX, HOLD-IX) TO EMP-DTL-TOTAL.
            WRITE REPORT-RECORD2 FROM EMPLOYEE-DTL
              AFTER ADVANCING 1 LINE.
@@ -931,10 +1290,14 @@
            MOVE REGION-SALES   (REGION-SUB) TO CALC-SALES.
            MOVE REGION-COMMENT (REGION-SUB) TO REG-DTL-COMMENT.
            MOVE 'M' TO EMP-TYPE.
+           MOVE REGION-SUB TO CALC-EMP-REGION.
            CALL 'CWXTSUBC' USING EMP-TYPE,
+                                 CALC-EMP-REGION,
                                  CALC-SALES,
-                                 CALC-COMMISSION.
+                                 CALC-COMMISSION,
+                                 CALC-RATE-CODE.
            MOVE CALC-COMMISSION TO REG-DTL-COMM.
+           MOVE CALC-RATE-CODE TO REG-DTL-RATE-CODE.
            COMPUTE MGMT-COMPENSATION = CALC-COMMISSION +
                                       REGION-SALARY(REGION-SUB).
            ADD  MGMT-COMPENSATION TO GRAND-TOTAL-MGMT.
@@ -979,11 +1342,30 @@
        9000-OPEN.
            OPEN INPUT  EMPLOYEE-FILE2.
            OPEN OUTPUT REPORT-FILE2.
+           OPEN OUTPUT SUSPENSE-FILE.
 *********
-*********  VALID PARMS ARE BLANK OR 5 DIGIT NUMBER
+*********  VALID PARMS ARE BLANK OR 5 DIGIT NUMBER.  WHEN A RESTART
+*********  NUMBER IS SUPPLIED, PROCESSING RESTARTS AT THE RECORD
+*********  FOLLOWING THE ONE ALREADY CARRIED IN RECORDS-READ; A
+*********  RESTART NUMBER OF ZERO IS TREATED THE SAME AS NO RESTART.
 *********
        9100-CHECK-PARM.
-           MOVE 4 TO START-NUMBER.
+           MOVE 'N' TO PARM-ERROR-SW.
+           MOVE 1 TO START-NUMBER.
+           IF PARM-LTH NOT LESS THAN 9 AND PARM-RESTART-NUM NOT = SPACES
+               IF PARM-RESTART-NUM NUMERIC
+                   MOVE PARM-RESTART-NUM TO START-NUMBER
+                   IF START-NUMBER = 0
+                       MOVE 1 TO START-NUMBER
+                   END-IF
+               ELSE
+                   PERFORM 9800-BAD-PARM
+               END-IF
+           END-IF.
+           MOVE 'N' TO END-OF-MONTH-SW.
+           IF PARM-LTH NOT LESS THAN 10 AND PARM-REQUESTED-END-OF-MONTH
+               MOVE 'Y' TO END-OF-MONTH-SW
+           END-IF.
 *********
 *********
        9200-INIT.
@@ -1005,9 +1387,12 @@
        9500-REITERATIVE.
            MOVE 0 to CALC-SALES.
            MOVE 'S' TO EMP-TYPE.
+           MOVE 1 TO CALC-EMP-REGION.
            CALL 'CWXTSUBC' USING EMP-TYPE,
+                                 CALC-EMP-REGION,
                                  CALC-SALES,
-                                 CALC-COMMISSION.
+                                 CALC-COMMISSION,
+                                 CALC-RATE-CODE.
 *********
        9800-BAD-PARM.
            MOVE 'Y' TO PARM-ERROR-SW.
@@ -1019,6 +1404,7 @@
        9900-CLOSE.
            CLOSE EMPLOYEE-FILE2.
            CLOSE REPORT-FILE2.
+           CLOSE SUSPENSE-FILE.
 *********
 *********
        9999-RIP.
