@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *  STATC                                                         *
+      *  RECORD LAYOUT FOR THE EMPLOYEE STATUS FILE (EMPSTAT).         *
+      *  THE 80-CHARACTER RECORD CARRIES THE RESULT OF THE DB2         *
+      *  WITHHOLDING CHECK PERFORMED IN WBCI1206 FOR EACH EMPLOYEE ON  *
+      *  THE EMPLOYEE MASTER FILE (ACTIVE, COMPLETE OR INVALID).       *
+      *                                                                *
+      ******************************************************************
+       01  EMPLOYEE-STATUS.
+           05  EMP-NUMBER                 PIC X(5).
+           05  EMP-LAST-NAME               PIC X(15).
+           05  EMP-FIRST-NAME              PIC X(10).
+           05  EMP-MID-INIT                PIC X(1).
+           05  EMP-STATUS                  PIC X(8).
+           05  EMP-NOTE                    PIC X(41).
