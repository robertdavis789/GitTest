@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *  EMPC                                                          *
+      *  RECORD LAYOUT FOR THE EMPLOYEE MASTER FILE (EMPFILE).         *
+      *  THE 198-CHARACTER RECORD IS KEYED BY EMP-NUMBER AND CARRIES   *
+      *  NAME, ADDRESS AND WITHHOLDING DATA USED BY THE DB2            *
+      *  WITHHOLDING CHECK IN WBCI1206.                                *
+      *                                                                *
+      ******************************************************************
+       01  EMPLOYEE-MASTER-FILE.
+           05  EMP-NUMBER                 PIC X(5).
+           05  EMP-LAST-NAME               PIC X(15).
+           05  EMP-FIRST-NAME              PIC X(10).
+           05  EMP-MID-INIT                PIC X(1).
+           05  EMP-ADDRESS.
+               10  EMP-STREET              PIC X(20).
+               10  EMP-CITY                PIC X(15).
+               10  EMP-STATE               PIC X(2).
+               10  EMP-ZIP                 PIC X(9).
+           05  EMP-NATL-TAX-WITHOLD-PCT    PIC S9V999    COMP-3.
+           05  FILLER                      PIC X(118).
