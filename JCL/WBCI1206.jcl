@@ -0,0 +1,41 @@
+//WBCI1206 JOB (ACCTNO),'EMPLOYEE COMPENSATION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*  RUNS THE EMPLOYEE WITHHOLDING CHECK / COMPENSATION CYCLE.        *
+//*                                                                   *
+//*  EMPSTAT AND RPTFILE2 ARE GDG BASES.  EACH RUN ROLLS A NEW        *
+//*  GENERATION ON ITS OWN BASE INSTEAD OF OVERWRITING THE OUTPUT     *
+//*  FROM THE PRIOR CYCLE, SO BOTH THE EMPLOYEE STATUS FILE AND THE   *
+//*  COMPENSATION/REGIONAL SALES REPORT ARE RETAINED BY RUN DATE.     *
+//*  PRVSTAT READS BACK THE GENERATION EMPSTAT WROTE LAST CYCLE SO    *
+//*  WBCI1206 CAN COMPARE TODAY'S WITHHOLDING STATUS AGAINST IT.      *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=WBCI1206,PARM='  0C00000Y'
+//STEPLIB  DD DSN=PROD.WBCI.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PROD.WBCI.EMPLOYEE.MASTER,DISP=SHR
+//EMPFILE2 DD DSN=PROD.WBCI.EMPLOYEE.MASTER,DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//EMPINP   DD DSN=PROD.WBCI.EMPLOYEE.INPUT,DISP=SHR
+//SUSPFILE DD SYSOUT=*
+//RECONRPT DD SYSOUT=*
+//STATXCPT DD SYSOUT=*
+//*
+//*  CURRENT-CYCLE OUTPUTS.  EACH ROLLS A NEW GENERATION SO PRIOR
+//*  CYCLES STAY ON DISK FOR AUDIT AND FOR NEXT CYCLE'S COMPARE.
+//*
+//EMPSTAT  DD DSN=PROD.WBCI.EMPSTAT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RPTFILE2 DD DSN=PROD.WBCI.RPTFILE2(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(10,10),RLSE),
+//            DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//*
+//*  PRIOR-CYCLE EMPSTAT GENERATION, READ BACK FOR THE RUN-OVER-RUN
+//*  WITHHOLDING STATUS CHANGE COMPARE.
+//*
+//PRVSTAT  DD DSN=PROD.WBCI.EMPSTAT(0),DISP=SHR
+//*
